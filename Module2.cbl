@@ -6,47 +6,377 @@
       ******************************************************************
        IDENTIFICATION DIVISION.                                         00010000
        PROGRAM-ID. SRCH.                                                00020000
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT NAME-MASTER-FILE ASSIGN TO "NAMEMAST"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TRANS-FILE ASSIGN TO "SRCHTRAN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT REPORT-FILE ASSIGN TO "SRCHRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL AUDIT-FILE ASSIGN TO "SRCHAUDT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL CHECKPOINT-FILE ASSIGN TO "SRCHCKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
        DATA DIVISION.                                                   00030000
+       FILE SECTION.
+       FD  NAME-MASTER-FILE.
+       01 NM-RECORD.
+          05 NM-GROUP PIC 9(3).
+          05 NM-NUM   PIC 9(2).
+          05 NM-NAME  PIC X(3).
+       FD  TRANS-FILE.
+       01 TRANS-RECORD.
+          05 TR-SEARCH-KEY PIC X(3).
+       FD  REPORT-FILE.
+       01 REPORT-RECORD PIC X(80).
+       FD  AUDIT-FILE.
+       01 AUDIT-RECORD.
+          05 AU-TIMESTAMP  PIC X(21).
+          05 AU-SEARCH-KEY PIC X(4).
+          05 AU-I          PIC ZZZ9.
+          05 AU-J          PIC X(3).
+          05 AU-OUTCOME    PIC X(9).
+       FD  CHECKPOINT-FILE.
+       01 CHKPT-RECORD.
+          05 CK-REC-TYPE   PIC X(1).
+          05 CK-TRANS-SEQ  PIC 9(6).
+          05 CK-I          PIC 9(3).
+          05 CK-FOUND-NUM  PIC 9(2).
+          05 CK-FOUND-NAME PIC X(3).
        WORKING-STORAGE SECTION.                                         00040000
        01 TABL.                                                         00050000
-         05 RCD1 OCCURS 3 TIMES INDEXED BY I.                           00060000
-           10 RCD2 OCCURS 2 TIMES INDEXED BY J.                         00080000
+         05 WS-RCD-COUNT PIC 9(3) VALUE 0.
+         05 RCD1 OCCURS 1 TO 500 TIMES DEPENDING ON WS-RCD-COUNT        00060000
+               INDEXED BY I.
+           10 WS-SLOT-COUNT PIC 9(2) VALUE 0.
+           10 RCD2 OCCURS 9 TIMES INDEXED BY J.                         00080000
              15 NUM PIC 9(2).                                           00081000
              15 NAME PIC X(3).                                          00090000
        01 COND-CODE.                                                    00090100
           05 WS-FLAG  PIC X(1) VALUE 'N'.                               00091000
-                                                                        00092000
+       01 WS-NM-EOF       PIC X(1) VALUE 'N'.
+       01 WS-PREV-GROUP   PIC 9(3) VALUE 0.
+       01 WS-CUR-SLOT     PIC 9(2) VALUE 0.
+       01 WS-DISP-I       PIC 9(3).
+       01 WS-DISP-J       PIC 9(1).
+       01 WS-SEARCH-KEY   PIC X(3).
+       01 WS-TR-EOF       PIC X(1) VALUE 'N'.
+       01 WS-TOTAL-SCANNED PIC 9(6) VALUE 0.
+       01 WS-KEYS-MATCHED  PIC 9(4) VALUE 0.
+       01 WS-KEYS-NOTFOUND PIC 9(4) VALUE 0.
+       01 WS-MATCH-COUNT   PIC 9(3) VALUE 0.
+       01 WS-MATCH-TABLE.
+          05 WS-MATCH-ENTRY OCCURS 500 TIMES.
+             10 WM-KEY  PIC X(3).
+             10 WM-NUM  PIC 9(2).
+             10 WM-NAME PIC X(3).
+       01 WS-MSUB           PIC 9(3).
+       01 WS-RUN-DATE       PIC X(8).
+       01 WS-REPORT-COUNT-TXT PIC ZZZZZ9.
+       01 WS-TIMESTAMP      PIC X(21).
+       01 WS-AUDIT-OUTCOME  PIC X(9).
+       01 WS-BATCH-MODE     PIC X(1) VALUE 'N'.
+       01 WS-TRANS-SEQ      PIC 9(6) VALUE 0.
+       01 WS-START-I        PIC 9(3) VALUE 1.
+       01 WS-CKPT-STATUS    PIC X(2).
+       01 WS-CKPT-EOF       PIC X(1) VALUE 'N'.
+       01 WS-RESTART-FOUND  PIC X(1) VALUE 'N'.
+       01 WS-RESTART-SEQ    PIC 9(6) VALUE 0.
+       01 WS-RESTART-I      PIC 9(3) VALUE 0.
+       01 WS-RESTART-MATCH-COUNT PIC 9(3) VALUE 0.
+       01 WS-RESTART-MATCH-TABLE.
+          05 WS-RESTART-MATCH-ENTRY OCCURS 500 TIMES.
+             10 WR-NUM  PIC 9(2).
+             10 WR-NAME PIC X(3).
+      ****************************************************************
+      * WS-XFER-AREA is EXTERNAL so PGMCOB can drive a single-key
+      * lookup by CALL 'SRCH' without a LINKAGE SECTION USING -- a
+      * PROCEDURE DIVISION USING clause would stop SRCH from building
+      * as the standalone load module SRCHJOB.jcl's EXEC PGM=SRCH
+      * needs. PGMCOB sets WS-XFER-MODE to 'C' and WS-XFER-KEY before
+      * the CALL; on a standalone batch run nothing sets this area, so
+      * WS-XFER-MODE defaults to SPACES and the ELSE branch runs.
+      ****************************************************************
+       01 WS-XFER-AREA EXTERNAL.
+          05 WS-XFER-MODE  PIC X(1).
+          05 WS-XFER-KEY   PIC X(3).
+          05 WS-XFER-FOUND PIC X(1).
+          05 WS-XFER-NUM   PIC 9(2).
+
        PROCEDURE DIVISION.                                              00100000
-           MOVE '12ABC34DEF56GHI78KLM90NOP' TO TABL.                    00111000
-           PERFORM FIRST-PARA VARYING I FROM 1 BY 1 UNTIL I > 3.        00120000
-           PERFORM SEARCH-PARA.                                         00130000
-           DISPLAY'CODE EDITED FROM OpenCOBOL IDE'.
-
-           DISPLAY 'HELLO'.
-           STOP RUN.                                                    00140000
-                                                                        00140100
-                                                                        00140900
+           PERFORM INIT-PARA.
+           OPEN EXTEND AUDIT-FILE
+           PERFORM FIRST-PARA VARYING I FROM 1 BY 1
+              UNTIL I > WS-RCD-COUNT.                                   00120000
+           IF WS-XFER-MODE = 'C'
+              MOVE WS-XFER-KEY TO WS-SEARCH-KEY
+              MOVE 'N' TO WS-FLAG
+              MOVE 1 TO WS-START-I
+              PERFORM SEARCH-PARA
+              MOVE WS-FLAG TO WS-XFER-FOUND
+              IF WS-FLAG = 'Y'
+                 MOVE WM-NUM(WS-MATCH-COUNT) TO WS-XFER-NUM
+              ELSE
+                 MOVE 0 TO WS-XFER-NUM
+              END-IF
+              CLOSE AUDIT-FILE
+              GOBACK
+           ELSE
+              MOVE 'Y' TO WS-BATCH-MODE
+              PERFORM RESTART-PARA
+              OPEN OUTPUT CHECKPOINT-FILE
+              PERFORM BATCH-PARA                                        00130000
+              CLOSE CHECKPOINT-FILE
+              PERFORM CLEAR-CHECKPOINT-PARA
+              PERFORM REPORT-PARA
+              CLOSE AUDIT-FILE
+              DISPLAY'CODE EDITED FROM OpenCOBOL IDE'
+
+              DISPLAY 'HELLO'
+              STOP RUN                                                  00140000
+           END-IF.
+
+       INIT-PARA.
+           OPEN INPUT NAME-MASTER-FILE
+           PERFORM UNTIL WS-NM-EOF = 'Y'
+               READ NAME-MASTER-FILE
+                   AT END
+                       MOVE 'Y' TO WS-NM-EOF
+                   NOT AT END
+                       IF NM-GROUP < 1 OR NM-GROUP > 500
+                           DISPLAY 'NAME-MASTER ERROR: GROUP '
+                              NM-GROUP ' OUT OF RANGE, RECORD SKIPPED'
+                       ELSE
+                           IF NM-GROUP NOT = WS-PREV-GROUP
+                               MOVE NM-GROUP TO WS-PREV-GROUP
+                               MOVE 0 TO WS-CUR-SLOT
+                           END-IF
+                           ADD 1 TO WS-CUR-SLOT
+                           IF WS-CUR-SLOT > 9
+                               DISPLAY 'NAME-MASTER ERROR: GROUP '
+                                  NM-GROUP ' HAS MORE THAN 9 NAMES, '
+                                  'RECORD SKIPPED: ' NM-NAME
+                               SUBTRACT 1 FROM WS-CUR-SLOT
+                           ELSE
+                               IF NM-GROUP > WS-RCD-COUNT
+                                   MOVE NM-GROUP TO WS-RCD-COUNT
+                               END-IF
+                               MOVE WS-CUR-SLOT TO
+                                  WS-SLOT-COUNT(NM-GROUP)
+                               MOVE NM-NUM
+                                  TO NUM(NM-GROUP, WS-CUR-SLOT)
+                               MOVE NM-NAME
+                                  TO NAME(NM-GROUP, WS-CUR-SLOT)
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE NAME-MASTER-FILE.
+
        FIRST-PARA.                                                      00150000
-           PERFORM SECOND-PARA VARYING J FROM 1 BY 1 UNTIL J > 2.       00160000
-                                                                        00170000
+           PERFORM SECOND-PARA VARYING J FROM 1 BY 1
+              UNTIL J > WS-SLOT-COUNT(I).                               00160000
+
        SECOND-PARA.                                                     00180000
       *    DISPLAY RCD2(I,J).                                           00190000
       *    DISPLAY NAME(I,J).                                           00191000
       *    DISPLAY RCD1(I)                                              00200000
-                                                                        00201000
+
+       BATCH-PARA.
+           OPEN INPUT TRANS-FILE
+           PERFORM UNTIL WS-TR-EOF = 'Y'
+               READ TRANS-FILE
+                   AT END
+                       MOVE 'Y' TO WS-TR-EOF
+                   NOT AT END
+                       ADD 1 TO WS-TRANS-SEQ
+                       IF WS-RESTART-FOUND = 'Y'
+                               AND WS-TRANS-SEQ < WS-RESTART-SEQ
+                           CONTINUE
+                       ELSE
+                           IF WS-RESTART-FOUND = 'Y'
+                                   AND WS-TRANS-SEQ = WS-RESTART-SEQ
+                                   AND WS-RESTART-I >= WS-RCD-COUNT
+                               CONTINUE
+                           ELSE
+                               MOVE TR-SEARCH-KEY TO WS-SEARCH-KEY
+                               IF WS-RESTART-FOUND = 'Y'
+                                       AND WS-TRANS-SEQ = WS-RESTART-SEQ
+                                   COMPUTE WS-START-I = WS-RESTART-I + 1
+                                   IF WS-RESTART-MATCH-COUNT > 0
+                                       MOVE 'Y' TO WS-FLAG
+                                   ELSE
+                                       MOVE 'N' TO WS-FLAG
+                                   END-IF
+                                   PERFORM RESTORE-MATCHES-PARA
+                               ELSE
+                                   MOVE 1 TO WS-START-I
+                                   MOVE 'N' TO WS-FLAG
+                               END-IF
+                               PERFORM SEARCH-PARA
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE TRANS-FILE.
+
+       RESTART-PARA.
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CKPT-STATUS = '00'
+               PERFORM UNTIL WS-CKPT-EOF = 'Y'
+                   READ CHECKPOINT-FILE
+                       AT END
+                           MOVE 'Y' TO WS-CKPT-EOF
+                       NOT AT END
+                           MOVE 'Y' TO WS-RESTART-FOUND
+                           IF CK-TRANS-SEQ NOT = WS-RESTART-SEQ
+                               MOVE 0 TO WS-RESTART-MATCH-COUNT
+                               MOVE CK-TRANS-SEQ TO WS-RESTART-SEQ
+                           END-IF
+                           IF CK-REC-TYPE = 'P'
+                               MOVE CK-I TO WS-RESTART-I
+                           ELSE
+                               IF WS-RESTART-MATCH-COUNT < 500
+                                   ADD 1 TO WS-RESTART-MATCH-COUNT
+                                   MOVE CK-FOUND-NUM
+                                      TO WR-NUM(WS-RESTART-MATCH-COUNT)
+                                   MOVE CK-FOUND-NAME
+                                      TO WR-NAME(WS-RESTART-MATCH-COUNT)
+                               END-IF
+                           END-IF
+                   END-READ
+               END-PERFORM
+           END-IF
+           CLOSE CHECKPOINT-FILE.
+
+       CLEAR-CHECKPOINT-PARA.
+           OPEN OUTPUT CHECKPOINT-FILE
+           CLOSE CHECKPOINT-FILE.
+
+       RESTORE-MATCHES-PARA.
+           PERFORM VARYING WS-MSUB FROM 1 BY 1
+              UNTIL WS-MSUB > WS-RESTART-MATCH-COUNT
+              IF WS-MATCH-COUNT < 500
+                 ADD 1 TO WS-MATCH-COUNT
+                 MOVE WS-SEARCH-KEY   TO WM-KEY(WS-MATCH-COUNT)
+                 MOVE WR-NUM(WS-MSUB)  TO WM-NUM(WS-MATCH-COUNT)
+                 MOVE WR-NAME(WS-MSUB) TO WM-NAME(WS-MATCH-COUNT)
+              END-IF
+           END-PERFORM.
+
        SEARCH-PARA.                                                     00210000
-                                                                        00232000
-           PERFORM VARYING I FROM 1 BY 1 UNTIL I > 3 OR WS-FLAG = 'Y'   00233000
-           SET J TO 1                                                   00234000
-           SEARCH RCD2                                                  00240000
-            WHEN NAME(I,J)='ABC'                                        00260000
-            MOVE 'Y' TO WS-FLAG                                         00271000
-           END-SEARCH                                                   00280000
+
+           DISPLAY 'SEARCHING FOR ' WS-SEARCH-KEY
+           PERFORM VARYING I FROM WS-START-I BY 1 UNTIL I > WS-RCD-COUNT 00233000
+              PERFORM VARYING J FROM 1 BY 1 UNTIL J > WS-SLOT-COUNT(I)
+                 ADD 1 TO WS-TOTAL-SCANNED
+                 IF NAME(I,J) = WS-SEARCH-KEY
+                    MOVE 'Y' TO WS-FLAG                                 00271000
+                    SET WS-DISP-I TO I
+                    SET WS-DISP-J TO J
+                    DISPLAY 'FOUND AT I=' WS-DISP-I ' J=' WS-DISP-J
+                       ' NUM=' NUM(I,J)
+                    IF WS-MATCH-COUNT < 500
+                       ADD 1 TO WS-MATCH-COUNT
+                       MOVE WS-SEARCH-KEY TO WM-KEY(WS-MATCH-COUNT)
+                       MOVE NUM(I,J)      TO WM-NUM(WS-MATCH-COUNT)
+                       MOVE NAME(I,J)     TO WM-NAME(WS-MATCH-COUNT)
+                       PERFORM MATCH-CHECKPOINT-PARA
+                    ELSE
+                       DISPLAY 'MATCH TABLE FULL, OMITTING FROM '
+                          'REPORT: ' WS-SEARCH-KEY
+                    END-IF
+                    MOVE 'FOUND'     TO WS-AUDIT-OUTCOME
+                 ELSE
+                    MOVE 'NOT FOUND' TO WS-AUDIT-OUTCOME
+                 END-IF
+                 PERFORM AUDIT-PARA
+              END-PERFORM
+              PERFORM CHECKPOINT-PARA
            END-PERFORM.                                                 00290000
-                                                                        00291000
-           IF WS-FLAG = 'Y'                                             00300000
-              DISPLAY 'FOUND'                                           00310000
+
+           IF WS-FLAG = 'Y'
+              ADD 1 TO WS-KEYS-MATCHED
            ELSE                                                         00320000
-              DISPLAY 'NOT FOUND'                                       00330000
+              ADD 1 TO WS-KEYS-NOTFOUND
+              DISPLAY 'NOT FOUND: ' WS-SEARCH-KEY                       00330000
            END-IF.                                                      00340000
-                                                                        00350000
+
+       CHECKPOINT-PARA.
+           IF WS-BATCH-MODE = 'Y'
+              MOVE 'P'          TO CK-REC-TYPE
+              MOVE WS-TRANS-SEQ TO CK-TRANS-SEQ
+              SET WS-DISP-I     TO I
+              MOVE WS-DISP-I    TO CK-I
+              MOVE 0            TO CK-FOUND-NUM
+              MOVE SPACES       TO CK-FOUND-NAME
+              WRITE CHKPT-RECORD
+           END-IF.
+
+       MATCH-CHECKPOINT-PARA.
+           IF WS-BATCH-MODE = 'Y'
+              MOVE 'M'          TO CK-REC-TYPE
+              MOVE WS-TRANS-SEQ TO CK-TRANS-SEQ
+              MOVE 0            TO CK-I
+              MOVE NUM(I,J)     TO CK-FOUND-NUM
+              MOVE NAME(I,J)    TO CK-FOUND-NAME
+              WRITE CHKPT-RECORD
+           END-IF.
+
+       AUDIT-PARA.
+           MOVE FUNCTION CURRENT-DATE TO WS-TIMESTAMP
+           MOVE SPACES        TO AUDIT-RECORD
+           MOVE WS-TIMESTAMP  TO AU-TIMESTAMP
+           MOVE WS-SEARCH-KEY TO AU-SEARCH-KEY
+           SET WS-DISP-I      TO I
+           SET WS-DISP-J      TO J
+           MOVE WS-DISP-I     TO AU-I
+           MOVE WS-DISP-J     TO AU-J
+           MOVE WS-AUDIT-OUTCOME TO AU-OUTCOME
+           WRITE AUDIT-RECORD.
+
+       REPORT-PARA.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RUN-DATE
+           OPEN OUTPUT REPORT-FILE
+           MOVE SPACES TO REPORT-RECORD
+           STRING 'SRCH DAILY SEARCH REPORT - RUN DATE: ' WS-RUN-DATE
+              DELIMITED BY SIZE INTO REPORT-RECORD
+           WRITE REPORT-RECORD
+
+           MOVE WS-TOTAL-SCANNED TO WS-REPORT-COUNT-TXT
+           MOVE SPACES TO REPORT-RECORD
+           STRING 'TOTAL POSITIONS SCANNED: '
+              WS-REPORT-COUNT-TXT
+              DELIMITED BY SIZE INTO REPORT-RECORD
+           WRITE REPORT-RECORD
+
+           MOVE WS-KEYS-MATCHED TO WS-REPORT-COUNT-TXT
+           MOVE SPACES TO REPORT-RECORD
+           STRING 'SEARCH KEYS MATCHED: ' WS-REPORT-COUNT-TXT
+              DELIMITED BY SIZE INTO REPORT-RECORD
+           WRITE REPORT-RECORD
+
+           MOVE WS-KEYS-NOTFOUND TO WS-REPORT-COUNT-TXT
+           MOVE SPACES TO REPORT-RECORD
+           STRING 'SEARCH KEYS NOT FOUND: ' WS-REPORT-COUNT-TXT
+              DELIMITED BY SIZE INTO REPORT-RECORD
+           WRITE REPORT-RECORD
+
+           MOVE SPACES TO REPORT-RECORD
+           STRING 'MATCHING NUM/NAME PAIRS:' DELIMITED BY SIZE
+              INTO REPORT-RECORD
+           WRITE REPORT-RECORD
+
+           PERFORM VARYING WS-MSUB FROM 1 BY 1
+              UNTIL WS-MSUB > WS-MATCH-COUNT
+              MOVE SPACES TO REPORT-RECORD
+              STRING '  KEY=' WM-KEY(WS-MSUB)
+                 ' NUM=' WM-NUM(WS-MSUB)
+                 ' NAME=' WM-NAME(WS-MSUB)
+                 DELIMITED BY SIZE INTO REPORT-RECORD
+              WRITE REPORT-RECORD
+           END-PERFORM
+           CLOSE REPORT-FILE.
