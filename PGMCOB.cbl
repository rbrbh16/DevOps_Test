@@ -1,13 +1,133 @@
 000100 IDENTIFICATION DIVISION.                                         00010001
 000200 PROGRAM-ID. PGMCOB.                                              00020002
 000300 ENVIRONMENT DIVISION.                                            00030002
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CODE-FILE ASSIGN TO "PGMCODES"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT OPTIONAL ERROR-LOG-FILE ASSIGN TO "PGMCERR"
+               ORGANIZATION IS LINE SEQUENTIAL.
 000400 DATA DIVISION.                                                   00040002
+       FILE SECTION.
+       FD  CODE-FILE.
+       01 CODE-RECORD PIC X(5).
+       FD  ERROR-LOG-FILE.
+       01 ERROR-RECORD.
+          05 ERR-VALUE  PIC X(5).
+          05 ERR-REASON PIC X(41).
 000500 WORKING-STORAGE SECTION.                                         00050002                                                                00051005
        01 WS-VAR PIC X(5).                                              00052006
+       01 WS-CODE-TABLE.
+          05 WS-CODE-ENTRY PIC X(5) OCCURS 50 TIMES.
+       01 WS-CODE-COUNT PIC 9(3) VALUE 0.
+       01 WS-CODE-EOF   PIC X(1) VALUE 'N'.
+       01 WS-VALID-FLAG PIC X(1) VALUE 'N'.
+       01 WS-REASON     PIC X(40).
+       01 WS-POS        PIC 9(2).
+       01 WS-CHAR       PIC X(1).
+       01 WS-SUB        PIC 9(3).
+       01 COND-CODE.
+          05 WS-RETURN-CODE PIC 9(2) VALUE 0.
+      ****************************************************************
+      * WS-XFER-AREA is EXTERNAL and shared by name with SRCH's copy
+      * (see Module2.cbl) -- SRCH's main PROCEDURE DIVISION has no
+      * USING clause (it must still build as a standalone load module
+      * for SRCHJOB.jcl), so this is how a single-key lookup request
+      * is passed across the CALL 'SRCH' instead of LINKAGE SECTION.
+      ****************************************************************
+       01 WS-XFER-AREA EXTERNAL.
+          05 WS-XFER-MODE  PIC X(1).
+          05 WS-XFER-KEY   PIC X(3).
+          05 WS-XFER-FOUND PIC X(1).
+          05 WS-XFER-NUM   PIC 9(2).
 000600 PROCEDURE DIVISION.                                              00060002
 000700 MAIN-PARA.                                                       00070002
+           PERFORM LOAD-CODES-PARA.
            ACCEPT WS-VAR.                                               00071006
 000800     DISPLAY '*******   TESTING   ********'.                      00080002
            DISPLAY WS-VAR.                                              00081006
            DISPLAY 'PGMCOB HAS BEEN EDITED IN GNU COBOL IDE'.
+           PERFORM VALIDATE-PARA.
+           IF WS-VALID-FLAG = 'Y'
+              DISPLAY 'INPUT ACCEPTED: ' WS-VAR
+              MOVE 0 TO WS-RETURN-CODE
+              PERFORM CALL-SRCH-PARA
+           ELSE
+              PERFORM LOG-ERROR-PARA
+              DISPLAY 'INPUT REJECTED: ' WS-REASON
+              MOVE 4 TO WS-RETURN-CODE
+           END-IF.
+           MOVE WS-RETURN-CODE TO RETURN-CODE.
 000900     STOP RUN.                                                    00090002
+
+       CALL-SRCH-PARA.
+           MOVE 'C'          TO WS-XFER-MODE
+           MOVE WS-VAR(1:3)  TO WS-XFER-KEY
+           CALL 'SRCH'
+           IF WS-XFER-FOUND = 'Y'
+              DISPLAY 'SRCH FOUND NAME: ' WS-XFER-KEY
+                 ' NUM=' WS-XFER-NUM
+           ELSE
+              DISPLAY 'SRCH DID NOT FIND NAME: ' WS-XFER-KEY
+           END-IF.
+
+       LOAD-CODES-PARA.
+           OPEN INPUT CODE-FILE
+           PERFORM UNTIL WS-CODE-EOF = 'Y'
+               READ CODE-FILE
+                   AT END
+                       MOVE 'Y' TO WS-CODE-EOF
+                   NOT AT END
+                       IF WS-CODE-COUNT >= 50
+                           DISPLAY 'CODE MASTER LIST FULL, IGNORING: '
+                              CODE-RECORD
+                       ELSE
+                           ADD 1 TO WS-CODE-COUNT
+                           MOVE CODE-RECORD
+                              TO WS-CODE-ENTRY(WS-CODE-COUNT)
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE CODE-FILE.
+
+       VALIDATE-PARA.
+           MOVE SPACES TO WS-REASON
+           MOVE 'N' TO WS-VALID-FLAG
+           IF WS-VAR = SPACES
+              MOVE 'INPUT IS BLANK' TO WS-REASON
+           ELSE
+              PERFORM VARYING WS-POS FROM 1 BY 1 UNTIL WS-POS > 5
+                 MOVE WS-VAR(WS-POS:1) TO WS-CHAR
+                 IF WS-CHAR = SPACE AND WS-REASON = SPACES
+                    MOVE 'INPUT SHORTER THAN 5 CHARACTERS' TO WS-REASON
+                 ELSE
+                    IF WS-REASON = SPACES
+                       IF NOT ((WS-CHAR >= 'A' AND WS-CHAR <= 'Z') OR
+                               (WS-CHAR >= '0' AND WS-CHAR <= '9'))
+                          MOVE 'INPUT CONTAINS INVALID CHARACTERS'
+                             TO WS-REASON
+                       END-IF
+                    END-IF
+                 END-IF
+              END-PERFORM
+           END-IF.
+
+           IF WS-REASON = SPACES
+              PERFORM VARYING WS-SUB FROM 1 BY 1
+                 UNTIL WS-SUB > WS-CODE-COUNT OR WS-VALID-FLAG = 'Y'
+                 IF WS-CODE-ENTRY(WS-SUB) = WS-VAR
+                    MOVE 'Y' TO WS-VALID-FLAG
+                 END-IF
+              END-PERFORM
+              IF WS-VALID-FLAG NOT = 'Y'
+                 MOVE 'CODE NOT IN MASTER LIST' TO WS-REASON
+              END-IF
+           END-IF.
+
+       LOG-ERROR-PARA.
+           OPEN EXTEND ERROR-LOG-FILE
+           MOVE SPACES    TO ERROR-RECORD
+           MOVE WS-VAR    TO ERR-VALUE
+           MOVE WS-REASON TO ERR-REASON(2:40)
+           WRITE ERROR-RECORD
+           CLOSE ERROR-LOG-FILE.
