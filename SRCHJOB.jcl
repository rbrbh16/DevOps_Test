@@ -0,0 +1,35 @@
+//SRCHJOB  JOB (ACCT),'DAILY SRCH RUN',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1)
+//*--------------------------------------------------------------*
+//* RUNS PGMCOB TO ACCEPT/VALIDATE THE OPERATOR CODE, THEN CHAINS*
+//* INTO SRCH SO THE VALIDATED NAME DRIVES THE BATCH SEARCH.     *
+//* STEP020 IS SKIPPED WHEN STEP010 COMES BACK WITH A CONDITION  *
+//* CODE OF 4 OR HIGHER (PGMCOB's VALIDATE-PARA REJECTED THE     *
+//* OPERATOR INPUT AND SET WS-RETURN-CODE/RETURN-CODE TO 4), SO  *
+//* A BAD MORNING INPUT NEVER DRIVES A MEANINGLESS SEARCH.       *
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=PGMCOB
+//STEPLIB  DD DSN=SRCH.LOADLIB,DISP=SHR
+//NAMEMAST DD DSN=SRCH.NAMEMAST,DISP=SHR
+//PGMCODES DD DSN=SRCH.PGMCODES,DISP=SHR
+//PGMCERR  DD DSN=SRCH.PGMCERR,DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=46)
+//SYSIN    DD *
+ABC12
+/*
+//*
+//STEP020  EXEC PGM=SRCH,COND=(4,GE,STEP010)
+//STEPLIB  DD DSN=SRCH.LOADLIB,DISP=SHR
+//NAMEMAST DD DSN=SRCH.NAMEMAST,DISP=SHR
+//SRCHTRAN DD DSN=SRCH.SRCHTRAN,DISP=SHR
+//SRCHRPT  DD DSN=SRCH.SRCHRPT,DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=80)
+//SRCHAUDT DD DSN=SRCH.SRCHAUDT,DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=41)
+//SRCHCKPT DD DSN=SRCH.SRCHCKPT,DISP=(MOD,CATLG,CATLG),
+//            SPACE=(TRK,(1,1),RLSE),
+//            DCB=(RECFM=FB,LRECL=15)
+//
